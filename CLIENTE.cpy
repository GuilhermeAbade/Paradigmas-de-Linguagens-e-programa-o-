@@ -0,0 +1,14 @@
+      *****************************************************************
+      * CLIENTE.CPY
+      * Layout do registro de cliente, compartilhado pelos programas
+      * que leem ou gravam clientes.dat.
+      *****************************************************************
+       01  CLIENTE-REGISTRO.
+           05 CLIENTE-COD        PIC X(3).
+           05 CLIENTE-NOME       PIC X(20).
+           05 CLIENTE-SALDO      PIC 9(7)V99.
+           05 CLIENTE-ENDERECO   PIC X(40).
+           05 CLIENTE-TELEFONE   PIC X(15).
+           05 CLIENTE-STATUS     PIC X(1).
+               88 CLIENTE-ATIVO     VALUE 'A'.
+               88 CLIENTE-INATIVO   VALUE 'I'.
