@@ -4,38 +4,121 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT CLIENTES ASSIGN TO "clientes.dat"
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CLIENTE-COD
+               FILE STATUS IS CLIENTES-STATUS.
 
-           SELECT TEMPFILE ASSIGN TO "tempfile.dat"
-               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AUDITORIA ASSIGN TO "auditoria.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AUDITORIA-STATUS.
+
+           SELECT RELATORIO ASSIGN TO "relatorio.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RELATORIO-STATUS.
+
+           SELECT CSVFILE ASSIGN TO "clientes.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CSVFILE-STATUS.
+
+           SELECT RAZAO ASSIGN TO "razao.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RAZAO-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
        FD  CLIENTES.
-       01  CLIENTE-REGISTRO.
-           05 CLIENTE-COD       PIC X(3).
-           05 CLIENTE-NOME      PIC X(20).
-           05 CLIENTE-SALDO     PIC 9(7)V99.
+           COPY CLIENTE.
+
+       FD  AUDITORIA.
+       01  AUDITORIA-REGISTRO.
+           05 AUD-OPERACAO      PIC X(11).
+           05 AUD-COD           PIC X(3).
+           05 AUD-NOME-ANTIGO   PIC X(20).
+           05 AUD-SALDO-ANTIGO  PIC 9(7)V99.
+           05 AUD-NOME-NOVO     PIC X(20).
+           05 AUD-SALDO-NOVO    PIC 9(7)V99.
+           05 AUD-DATA-HORA     PIC X(16).
 
-       FD  TEMPFILE.
-       01  TEMP-REGISTRO        PIC X(30).
+       FD  RELATORIO.
+       01  RELATORIO-LINHA      PIC X(80).
+
+       FD  CSVFILE.
+       01  CSV-LINHA            PIC X(120).
+
+       FD  RAZAO.
+       01  RAZAO-REGISTRO.
+           05 RAZAO-COD            PIC X(3).
+           05 RAZAO-TIPO           PIC X(1).
+           05 RAZAO-VALOR          PIC 9(7)V99.
+           05 RAZAO-MOTIVO         PIC X(4).
+           05 RAZAO-SALDO-ANTERIOR PIC 9(7)V99.
+           05 RAZAO-SALDO-NOVO     PIC 9(7)V99.
+           05 RAZAO-DATA-HORA      PIC X(16).
 
        WORKING-STORAGE SECTION.
-       01  OPCOES        PIC 9 VALUE 0.
+       01  OPCOES        PIC 99 VALUE 0.
        01  COD-PROCURA   PIC X(3).
        01  NOVO-NOME     PIC X(20).
        01  NOVO-SALDO    PIC 9(7)V99.
        01  END-OF-FILE   PIC X VALUE 'N'.  *> Indicador de fim de arquivo
+       01  CONTINUA-CRIACAO PIC X VALUE 'S'.
+       01  CLIENTES-STATUS  PIC X(2) VALUE '00'.
+       01  COD-VALIDO       PIC X VALUE 'N'.
+       01  NOME-VALIDO      PIC X VALUE 'N'.
+       01  SALDO-VALIDO     PIC X VALUE 'N'.
+       01  STATUS-VALIDO    PIC X VALUE 'N'.
+       01  ENDERECO-VALIDO  PIC X VALUE 'N'.
+       01  VIRGULA-CONT     PIC 9(2).
+       01  SALDO-DIGITADO   PIC X(9).
+       01  AUDITORIA-STATUS PIC X(2) VALUE '00'.
+       01  AUD-DATA         PIC 9(8).
+       01  AUD-HORA         PIC 9(8).
+       01  RELATORIO-STATUS PIC X(2) VALUE '00'.
+       01  REL-MAX-LINHAS   PIC 9(3) VALUE 10.
+       01  REL-LINHA-CONT   PIC 9(3) VALUE 0.
+       01  REL-PAGINA       PIC 9(3) VALUE 0.
+       01  REL-TOTAL-SALDO  PIC 9(9)V99 VALUE 0.
+       01  REL-SALDO-EDT    PIC ZZZ,ZZZ,ZZ9.99.
+       01  REL-PAGINA-EDT   PIC ZZ9.
+       01  CSVFILE-STATUS   PIC X(2) VALUE '00'.
+       01  CSV-COD          PIC X(3).
+       01  CSV-NOME         PIC X(20).
+       01  CSV-SALDO-STR    PIC X(9).
+       01  CSV-SALDO-EDT REDEFINES CSV-SALDO-STR.
+           05 CSV-SALDO-INT PIC 9(7).
+           05 CSV-SALDO-DEC PIC 9(2).
+       01  CSV-ENDERECO     PIC X(40).
+       01  CSV-TELEFONE     PIC X(15).
+       01  CSV-STATUS       PIC X(1).
+       01  CSV-CAMPOS-LIDOS PIC 9(2).
+       01  BACKUP-DATA      PIC 9(8).
+       01  BACKUP-HORA      PIC 9(8).
+       01  BACKUP-NOME      PIC X(40).
+       01  BACKUP-CMD       PIC X(80).
+       01  RESTORE-CMD      PIC X(80).
+       01  RAZAO-STATUS     PIC X(2) VALUE '00'.
+       01  TIPO-VALIDO      PIC X VALUE 'N'.
+       01  VALOR-VALIDO     PIC X VALUE 'N'.
+       01  VALOR-DIGITADO   PIC X(9).
+       01  LANC-TIPO        PIC X(1).
+       01  LANC-MOTIVO      PIC X(4).
 
        PROCEDURE DIVISION.
        MAIN-LOGIC.
-           PERFORM UNTIL OPCOES = 5
+           PERFORM UNTIL OPCOES = 11
                DISPLAY "=== MENU ==="
                DISPLAY "1 - Criar Registro"
                DISPLAY "2 - Ler Registros"
                DISPLAY "3 - Atualizar Registro"
                DISPLAY "4 - Deletar Registro"
-               DISPLAY "5 - Sair"
+               DISPLAY "5 - Consultar Registro"
+               DISPLAY "6 - Relatorio de Clientes"
+               DISPLAY "7 - Exportar Clientes (CSV)"
+               DISPLAY "8 - Importar Clientes (CSV)"
+               DISPLAY "9 - Restaurar Backup"
+               DISPLAY "10 - Lancamento (Debito/Credito)"
+               DISPLAY "11 - Sair"
                ACCEPT OPCOES
 
                EVALUATE OPCOES
@@ -48,6 +131,18 @@
                    WHEN 4
                        PERFORM DELETAR-REGISTRO
                    WHEN 5
+                       PERFORM CONSULTAR-REGISTRO
+                   WHEN 6
+                       PERFORM GERAR-RELATORIO
+                   WHEN 7
+                       PERFORM EXPORTAR-CLIENTES
+                   WHEN 8
+                       PERFORM IMPORTAR-CLIENTES
+                   WHEN 9
+                       PERFORM RESTAURAR-BACKUP
+                   WHEN 10
+                       PERFORM LANCAMENTO-REGISTRO
+                   WHEN 11
                        DISPLAY "Saindo do programa..."
                    WHEN OTHER
                        DISPLAY "Opcao invalida!"
@@ -56,84 +151,517 @@
            STOP RUN.
 
        CRIAR-REGISTRO.
-           OPEN OUTPUT CLIENTES
-           DISPLAY "Informe o Codigo (3 caracteres):"
-           ACCEPT CLIENTE-COD
-           DISPLAY "Informe o Nome (max 20 caracteres):"
-           ACCEPT CLIENTE-NOME
-           DISPLAY "Informe o Saldo (9 digitos):"
-           ACCEPT CLIENTE-SALDO
-           WRITE CLIENTE-REGISTRO
-           CLOSE CLIENTES
-           DISPLAY "Registro criado com sucesso.".
+           MOVE 'S' TO CONTINUA-CRIACAO
+           OPEN I-O CLIENTES
+           IF CLIENTES-STATUS = '35'
+               OPEN OUTPUT CLIENTES
+               CLOSE CLIENTES
+               OPEN I-O CLIENTES
+           END-IF
+           PERFORM UNTIL CONTINUA-CRIACAO NOT = 'S'
+               MOVE 'N' TO COD-VALIDO
+               PERFORM UNTIL COD-VALIDO = 'Y'
+                   DISPLAY "Informe o Codigo (3 digitos):"
+                   ACCEPT CLIENTE-COD
+                   IF CLIENTE-COD = SPACES OR CLIENTE-COD NOT NUMERIC
+                       DISPLAY "Codigo invalido. Use 3 digitos."
+                   ELSE
+                       MOVE 'Y' TO COD-VALIDO
+                   END-IF
+               END-PERFORM
+
+               MOVE 'N' TO NOME-VALIDO
+               PERFORM UNTIL NOME-VALIDO = 'Y'
+                   DISPLAY "Informe o Nome (max 20 caracteres):"
+                   ACCEPT CLIENTE-NOME
+                   MOVE 0 TO VIRGULA-CONT
+                   INSPECT CLIENTE-NOME TALLYING VIRGULA-CONT
+                       FOR ALL ","
+                   IF CLIENTE-NOME = SPACES
+                       DISPLAY "Nome nao pode ficar em branco."
+                   ELSE
+                       IF VIRGULA-CONT > 0
+                           DISPLAY "Nome nao pode conter virgula."
+                       ELSE
+                           MOVE 'Y' TO NOME-VALIDO
+                       END-IF
+                   END-IF
+               END-PERFORM
+
+               MOVE 'N' TO SALDO-VALIDO
+               PERFORM UNTIL SALDO-VALIDO = 'Y'
+                   DISPLAY "Informe o Saldo (9 digitos):"
+                   ACCEPT SALDO-DIGITADO
+                   IF SALDO-DIGITADO NOT NUMERIC
+                       DISPLAY "Saldo invalido. Use somente digitos."
+                   ELSE
+                       MOVE SALDO-DIGITADO TO CLIENTE-SALDO
+                       MOVE 'Y' TO SALDO-VALIDO
+                   END-IF
+               END-PERFORM
+
+               MOVE 'N' TO ENDERECO-VALIDO
+               PERFORM UNTIL ENDERECO-VALIDO = 'Y'
+                   DISPLAY "Informe o Endereco (max 40 caracteres):"
+                   ACCEPT CLIENTE-ENDERECO
+                   MOVE 0 TO VIRGULA-CONT
+                   INSPECT CLIENTE-ENDERECO TALLYING VIRGULA-CONT
+                       FOR ALL ","
+                   IF VIRGULA-CONT > 0
+                       DISPLAY "Endereco nao pode conter virgula."
+                   ELSE
+                       MOVE 'Y' TO ENDERECO-VALIDO
+                   END-IF
+               END-PERFORM
+               DISPLAY "Informe o Telefone (max 15 caracteres):"
+               ACCEPT CLIENTE-TELEFONE
+               MOVE 'N' TO STATUS-VALIDO
+               PERFORM UNTIL STATUS-VALIDO = 'Y'
+                   DISPLAY "Status (A-Ativo / I-Inativo):"
+                   ACCEPT CLIENTE-STATUS
+                   IF CLIENTE-ATIVO OR CLIENTE-INATIVO
+                       MOVE 'Y' TO STATUS-VALIDO
+                   ELSE
+                       DISPLAY "Status invalido. Use A ou I."
+                   END-IF
+               END-PERFORM
+
+               WRITE CLIENTE-REGISTRO
+                   INVALID KEY
+                       DISPLAY "Codigo ja cadastrado. Nao criado."
+                   NOT INVALID KEY
+                       DISPLAY "Registro criado com sucesso."
+                       MOVE "CRIACAO" TO AUD-OPERACAO
+                       MOVE CLIENTE-COD TO AUD-COD
+                       MOVE SPACES TO AUD-NOME-ANTIGO
+                       MOVE 0 TO AUD-SALDO-ANTIGO
+                       MOVE CLIENTE-NOME TO AUD-NOME-NOVO
+                       MOVE CLIENTE-SALDO TO AUD-SALDO-NOVO
+                       PERFORM REGISTRAR-AUDITORIA
+               END-WRITE
+               DISPLAY "Cadastrar outro cliente? (S/N):"
+               ACCEPT CONTINUA-CRIACAO
+           END-PERFORM
+           CLOSE CLIENTES.
 
        LER-REGISTROS.
            OPEN INPUT CLIENTES
+           IF CLIENTES-STATUS = '35'
+               OPEN OUTPUT CLIENTES
+               CLOSE CLIENTES
+               OPEN INPUT CLIENTES
+           END-IF
+           MOVE 'N' TO END-OF-FILE
            DISPLAY "=== Lista de Clientes ==="
            PERFORM UNTIL END-OF-FILE = 'Y'
-               READ CLIENTES
+               READ CLIENTES NEXT RECORD
                    AT END
                        MOVE 'Y' TO END-OF-FILE
                    NOT AT END
                        DISPLAY "Codigo: " CLIENTE-COD
                        DISPLAY "Nome: " CLIENTE-NOME
                        DISPLAY "Saldo: " CLIENTE-SALDO
+                       DISPLAY "Endereco: " CLIENTE-ENDERECO
+                       DISPLAY "Telefone: " CLIENTE-TELEFONE
+                       DISPLAY "Status: " CLIENTE-STATUS
                END-READ
            END-PERFORM
            CLOSE CLIENTES
            DISPLAY "Fim da leitura.".
 
        ATUALIZAR-REGISTRO.
-           OPEN INPUT CLIENTES
-           OPEN OUTPUT TEMPFILE
+           PERFORM BACKUP-CLIENTES
+           OPEN I-O CLIENTES
+           IF CLIENTES-STATUS = '35'
+               OPEN OUTPUT CLIENTES
+               CLOSE CLIENTES
+               OPEN I-O CLIENTES
+           END-IF
            DISPLAY "Informe o Codigo do cliente a atualizar:"
            ACCEPT COD-PROCURA
+           MOVE COD-PROCURA TO CLIENTE-COD
+           READ CLIENTES
+               INVALID KEY
+                   DISPLAY "Cliente nao encontrado."
+               NOT INVALID KEY
+                   MOVE CLIENTE-NOME TO AUD-NOME-ANTIGO
+                   MOVE CLIENTE-SALDO TO AUD-SALDO-ANTIGO
+                   MOVE 'N' TO NOME-VALIDO
+                   PERFORM UNTIL NOME-VALIDO = 'Y'
+                       DISPLAY "Novo Nome:"
+                       ACCEPT NOVO-NOME
+                       MOVE 0 TO VIRGULA-CONT
+                       INSPECT NOVO-NOME TALLYING VIRGULA-CONT
+                           FOR ALL ","
+                       IF VIRGULA-CONT > 0
+                           DISPLAY "Nome nao pode conter virgula."
+                       ELSE
+                           MOVE 'Y' TO NOME-VALIDO
+                       END-IF
+                   END-PERFORM
+                   DISPLAY "Novo Saldo:"
+                   ACCEPT NOVO-SALDO
+                   MOVE 'N' TO ENDERECO-VALIDO
+                   PERFORM UNTIL ENDERECO-VALIDO = 'Y'
+                       DISPLAY "Novo Endereco:"
+                       ACCEPT CLIENTE-ENDERECO
+                       MOVE 0 TO VIRGULA-CONT
+                       INSPECT CLIENTE-ENDERECO TALLYING VIRGULA-CONT
+                           FOR ALL ","
+                       IF VIRGULA-CONT > 0
+                           DISPLAY "Endereco nao pode conter virgula."
+                       ELSE
+                           MOVE 'Y' TO ENDERECO-VALIDO
+                       END-IF
+                   END-PERFORM
+                   DISPLAY "Novo Telefone:"
+                   ACCEPT CLIENTE-TELEFONE
+                   MOVE 'N' TO STATUS-VALIDO
+                   PERFORM UNTIL STATUS-VALIDO = 'Y'
+                       DISPLAY "Novo Status (A-Ativo / I-Inativo):"
+                       ACCEPT CLIENTE-STATUS
+                       IF CLIENTE-ATIVO OR CLIENTE-INATIVO
+                           MOVE 'Y' TO STATUS-VALIDO
+                       ELSE
+                           DISPLAY "Status invalido. Use A ou I."
+                       END-IF
+                   END-PERFORM
+                   MOVE NOVO-NOME TO CLIENTE-NOME
+                   MOVE NOVO-SALDO TO CLIENTE-SALDO
+                   REWRITE CLIENTE-REGISTRO
+                       INVALID KEY
+                           DISPLAY "Falha ao atualizar registro."
+                       NOT INVALID KEY
+                           DISPLAY "Registro atualizado."
+                           MOVE "ATUALIZACAO" TO AUD-OPERACAO
+                           MOVE CLIENTE-COD TO AUD-COD
+                           MOVE CLIENTE-NOME TO AUD-NOME-NOVO
+                           MOVE CLIENTE-SALDO TO AUD-SALDO-NOVO
+                           PERFORM REGISTRAR-AUDITORIA
+                   END-REWRITE
+           END-READ
+           CLOSE CLIENTES.
+
+       DELETAR-REGISTRO.
+           PERFORM BACKUP-CLIENTES
+           OPEN I-O CLIENTES
+           IF CLIENTES-STATUS = '35'
+               OPEN OUTPUT CLIENTES
+               CLOSE CLIENTES
+               OPEN I-O CLIENTES
+           END-IF
+           DISPLAY "Informe o Codigo do cliente a deletar:"
+           ACCEPT COD-PROCURA
+           MOVE COD-PROCURA TO CLIENTE-COD
+           READ CLIENTES
+               INVALID KEY
+                   DISPLAY "Cliente nao encontrado."
+               NOT INVALID KEY
+                   MOVE CLIENTE-NOME TO AUD-NOME-ANTIGO
+                   MOVE CLIENTE-SALDO TO AUD-SALDO-ANTIGO
+                   DELETE CLIENTES RECORD
+                       INVALID KEY
+                           DISPLAY "Falha ao deletar registro."
+                       NOT INVALID KEY
+                           DISPLAY "Registro deletado."
+                           MOVE "DELECAO" TO AUD-OPERACAO
+                           MOVE CLIENTE-COD TO AUD-COD
+                           MOVE SPACES TO AUD-NOME-NOVO
+                           MOVE 0 TO AUD-SALDO-NOVO
+                           PERFORM REGISTRAR-AUDITORIA
+                   END-DELETE
+           END-READ
+           CLOSE CLIENTES.
+
+       CONSULTAR-REGISTRO.
+           OPEN INPUT CLIENTES
+           IF CLIENTES-STATUS = '35'
+               OPEN OUTPUT CLIENTES
+               CLOSE CLIENTES
+               OPEN INPUT CLIENTES
+           END-IF
+           DISPLAY "Informe o Codigo do cliente a consultar:"
+           ACCEPT COD-PROCURA
+           MOVE COD-PROCURA TO CLIENTE-COD
+           READ CLIENTES
+               INVALID KEY
+                   DISPLAY "Cliente nao encontrado."
+               NOT INVALID KEY
+                   DISPLAY "Codigo: " CLIENTE-COD
+                   DISPLAY "Nome: " CLIENTE-NOME
+                   DISPLAY "Saldo: " CLIENTE-SALDO
+                   DISPLAY "Endereco: " CLIENTE-ENDERECO
+                   DISPLAY "Telefone: " CLIENTE-TELEFONE
+                   DISPLAY "Status: " CLIENTE-STATUS
+           END-READ
+           CLOSE CLIENTES.
+
+       REGISTRAR-AUDITORIA.
+           OPEN EXTEND AUDITORIA
+           IF AUDITORIA-STATUS = '35'
+               OPEN OUTPUT AUDITORIA
+           END-IF
+           ACCEPT AUD-DATA FROM DATE YYYYMMDD
+           ACCEPT AUD-HORA FROM TIME
+           STRING AUD-DATA DELIMITED BY SIZE
+                  AUD-HORA DELIMITED BY SIZE
+                  INTO AUD-DATA-HORA
+           WRITE AUDITORIA-REGISTRO
+           CLOSE AUDITORIA.
+
+       GERAR-RELATORIO.
+           OPEN OUTPUT RELATORIO
+           OPEN INPUT CLIENTES
+           IF CLIENTES-STATUS = '35'
+               OPEN OUTPUT CLIENTES
+               CLOSE CLIENTES
+               OPEN INPUT CLIENTES
+           END-IF
+           MOVE 'N' TO END-OF-FILE
+           MOVE 0 TO REL-LINHA-CONT
+           MOVE 0 TO REL-PAGINA
+           MOVE 0 TO REL-TOTAL-SALDO
+           PERFORM IMPRIMIR-CABECALHO
            PERFORM UNTIL END-OF-FILE = 'Y'
-               READ CLIENTES
+               READ CLIENTES NEXT RECORD
                    AT END
                        MOVE 'Y' TO END-OF-FILE
                    NOT AT END
-                       IF CLIENTE-COD = COD-PROCURA
-                           DISPLAY "Novo Nome:"
-                           ACCEPT NOVO-NOME
-                           DISPLAY "Novo Saldo:"
-                           ACCEPT NOVO-SALDO
-                           MOVE NOVO-NOME TO CLIENTE-NOME
-                           MOVE NOVO-SALDO TO CLIENTE-SALDO
-                           DISPLAY "Registro atualizado."
+                       IF REL-LINHA-CONT >= REL-MAX-LINHAS
+                           PERFORM IMPRIMIR-CABECALHO
                        END-IF
+                       MOVE CLIENTE-SALDO TO REL-SALDO-EDT
+                       MOVE SPACES TO RELATORIO-LINHA
                        STRING CLIENTE-COD DELIMITED BY SIZE
+                              "  " DELIMITED BY SIZE
                               CLIENTE-NOME DELIMITED BY SIZE
-                              CLIENTE-SALDO DELIMITED BY SIZE
-                              INTO TEMP-REGISTRO
-                       WRITE TEMP-REGISTRO
+                              "  " DELIMITED BY SIZE
+                              REL-SALDO-EDT DELIMITED BY SIZE
+                              INTO RELATORIO-LINHA
+                       WRITE RELATORIO-LINHA
+                       ADD 1 TO REL-LINHA-CONT
+                       ADD CLIENTE-SALDO TO REL-TOTAL-SALDO
                END-READ
            END-PERFORM
+           MOVE REL-TOTAL-SALDO TO REL-SALDO-EDT
+           MOVE SPACES TO RELATORIO-LINHA
+           STRING "TOTAL GERAL:  " DELIMITED BY SIZE
+                  REL-SALDO-EDT DELIMITED BY SIZE
+                  INTO RELATORIO-LINHA
+           WRITE RELATORIO-LINHA
+           CLOSE RELATORIO
            CLOSE CLIENTES
-           CLOSE TEMPFILE
-           CALL 'SYSTEM' USING 'mv tempfile.dat clientes.dat'.
+           DISPLAY "Relatorio gerado em relatorio.dat.".
 
-       DELETAR-REGISTRO.
+       IMPRIMIR-CABECALHO.
+           ADD 1 TO REL-PAGINA
+           MOVE 0 TO REL-LINHA-CONT
+           MOVE REL-PAGINA TO REL-PAGINA-EDT
+           MOVE SPACES TO RELATORIO-LINHA
+           STRING "RELATORIO DE CLIENTES - PAGINA " DELIMITED BY SIZE
+                  REL-PAGINA-EDT DELIMITED BY SIZE
+                  INTO RELATORIO-LINHA
+           WRITE RELATORIO-LINHA
+           MOVE "CODIGO  NOME                  SALDO"
+               TO RELATORIO-LINHA
+           WRITE RELATORIO-LINHA
+           MOVE SPACES TO RELATORIO-LINHA
+           WRITE RELATORIO-LINHA.
+
+       EXPORTAR-CLIENTES.
+           OPEN OUTPUT CSVFILE
            OPEN INPUT CLIENTES
-           OPEN OUTPUT TEMPFILE
-           DISPLAY "Informe o Codigo do cliente a deletar:"
-           ACCEPT COD-PROCURA
+           IF CLIENTES-STATUS = '35'
+               OPEN OUTPUT CLIENTES
+               CLOSE CLIENTES
+               OPEN INPUT CLIENTES
+           END-IF
+           MOVE 'N' TO END-OF-FILE
            PERFORM UNTIL END-OF-FILE = 'Y'
-               READ CLIENTES
+               READ CLIENTES NEXT RECORD
                    AT END
                        MOVE 'Y' TO END-OF-FILE
                    NOT AT END
-                       IF CLIENTE-COD NOT = COD-PROCURA
-                           STRING CLIENTE-COD DELIMITED BY SIZE
-                                  CLIENTE-NOME DELIMITED BY SIZE
-                                  CLIENTE-SALDO DELIMITED BY SIZE
-                                  INTO TEMP-REGISTRO
-                           WRITE TEMP-REGISTRO
-                       ELSE
-                           DISPLAY "Registro deletado."
-                       END-IF
+                       MOVE CLIENTE-SALDO TO CSV-SALDO-STR
+                       MOVE SPACES TO CSV-LINHA
+                       STRING CLIENTE-COD DELIMITED BY SIZE
+                              "," DELIMITED BY SIZE
+                              CLIENTE-NOME DELIMITED BY SIZE
+                              "," DELIMITED BY SIZE
+                              CSV-SALDO-STR DELIMITED BY SIZE
+                              "," DELIMITED BY SIZE
+                              CLIENTE-ENDERECO DELIMITED BY SIZE
+                              "," DELIMITED BY SIZE
+                              CLIENTE-TELEFONE DELIMITED BY SIZE
+                              "," DELIMITED BY SIZE
+                              CLIENTE-STATUS DELIMITED BY SIZE
+                              INTO CSV-LINHA
+                       WRITE CSV-LINHA
                END-READ
            END-PERFORM
+           CLOSE CSVFILE
            CLOSE CLIENTES
-           CLOSE TEMPFILE
-           CALL 'SYSTEM' USING 'mv tempfile.dat clientes.dat'.
+           DISPLAY "Clientes exportados para clientes.csv.".
+
+       IMPORTAR-CLIENTES.
+           OPEN INPUT CSVFILE
+           OPEN I-O CLIENTES
+           IF CLIENTES-STATUS = '35'
+               OPEN OUTPUT CLIENTES
+               CLOSE CLIENTES
+               OPEN I-O CLIENTES
+           END-IF
+           IF CSVFILE-STATUS = '35'
+               DISPLAY "clientes.csv nao encontrado."
+               CLOSE CLIENTES
+           ELSE
+               MOVE 'N' TO END-OF-FILE
+               PERFORM UNTIL END-OF-FILE = 'Y'
+                   READ CSVFILE
+                       AT END
+                           MOVE 'Y' TO END-OF-FILE
+                       NOT AT END
+                           MOVE 0 TO CSV-CAMPOS-LIDOS
+                           UNSTRING CSV-LINHA DELIMITED BY ","
+                               INTO CSV-COD, CSV-NOME, CSV-SALDO-STR,
+                                    CSV-ENDERECO, CSV-TELEFONE,
+                                    CSV-STATUS
+                               TALLYING IN CSV-CAMPOS-LIDOS
+                           END-UNSTRING
+                           IF CSV-CAMPOS-LIDOS NOT = 6
+                               DISPLAY "Linha CSV invalida, ignorada: "
+                                   CSV-LINHA
+                           ELSE
+                               MOVE CSV-COD TO CLIENTE-COD
+                               MOVE CSV-NOME TO CLIENTE-NOME
+                               COMPUTE CLIENTE-SALDO =
+                                   CSV-SALDO-INT +
+                                       (CSV-SALDO-DEC / 100)
+                               MOVE CSV-ENDERECO TO CLIENTE-ENDERECO
+                               MOVE CSV-TELEFONE TO CLIENTE-TELEFONE
+                               MOVE CSV-STATUS TO CLIENTE-STATUS
+                               WRITE CLIENTE-REGISTRO
+                                   INVALID KEY
+                                       DISPLAY "Codigo ja existe: "
+                                           CSV-COD
+                                   NOT INVALID KEY
+                                       DISPLAY "Cliente importado: "
+                                           CSV-COD
+                               END-WRITE
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE CSVFILE
+               CLOSE CLIENTES
+               DISPLAY "Importacao concluida."
+           END-IF.
+
+       BACKUP-CLIENTES.
+           ACCEPT BACKUP-DATA FROM DATE YYYYMMDD
+           ACCEPT BACKUP-HORA FROM TIME
+           MOVE SPACES TO BACKUP-NOME
+           STRING "clientes.bak." DELIMITED BY SIZE
+                  BACKUP-DATA DELIMITED BY SIZE
+                  BACKUP-HORA DELIMITED BY SIZE
+                  INTO BACKUP-NOME
+           MOVE SPACES TO BACKUP-CMD
+           STRING "cp clientes.dat " DELIMITED BY SIZE
+                  BACKUP-NOME DELIMITED BY SIZE
+                  INTO BACKUP-CMD
+           CALL "SYSTEM" USING BACKUP-CMD
+           IF RETURN-CODE NOT = 0
+               DISPLAY "Falha ao criar backup de clientes.dat."
+           END-IF.
+
+       RESTAURAR-BACKUP.
+           MOVE "cp `ls -t clientes.bak.* | head -1` clientes.dat"
+               TO RESTORE-CMD
+           CALL "SYSTEM" USING RESTORE-CMD
+           IF RETURN-CODE = 0
+               DISPLAY "Restauracao concluida a partir do backup."
+           ELSE
+               DISPLAY "Falha na restauracao. Backup nao encontrado."
+           END-IF.
+
+       LANCAMENTO-REGISTRO.
+           PERFORM BACKUP-CLIENTES
+           OPEN I-O CLIENTES
+           IF CLIENTES-STATUS = '35'
+               OPEN OUTPUT CLIENTES
+               CLOSE CLIENTES
+               OPEN I-O CLIENTES
+           END-IF
+           DISPLAY "Informe o Codigo do cliente:"
+           ACCEPT COD-PROCURA
+           MOVE COD-PROCURA TO CLIENTE-COD
+           READ CLIENTES
+               INVALID KEY
+                   DISPLAY "Cliente nao encontrado."
+               NOT INVALID KEY
+                   MOVE CLIENTE-SALDO TO RAZAO-SALDO-ANTERIOR
+                   MOVE 'N' TO TIPO-VALIDO
+                   PERFORM UNTIL TIPO-VALIDO = 'Y'
+                       DISPLAY "Tipo (D-Debito / C-Credito):"
+                       ACCEPT LANC-TIPO
+                       IF LANC-TIPO = 'D' OR LANC-TIPO = 'C'
+                           MOVE 'Y' TO TIPO-VALIDO
+                       ELSE
+                           DISPLAY "Tipo invalido. Use D ou C."
+                       END-IF
+                   END-PERFORM
+                   MOVE 'N' TO VALOR-VALIDO
+                   PERFORM UNTIL VALOR-VALIDO = 'Y'
+                       DISPLAY "Informe o Valor (9 digitos):"
+                       ACCEPT VALOR-DIGITADO
+                       IF VALOR-DIGITADO NOT NUMERIC
+                           DISPLAY "Valor invalido. Use so digitos."
+                       ELSE
+                           MOVE VALOR-DIGITADO TO RAZAO-VALOR
+                           MOVE 'Y' TO VALOR-VALIDO
+                       END-IF
+                   END-PERFORM
+                   DISPLAY "Informe o Motivo (max 4 caracteres):"
+                   ACCEPT LANC-MOTIVO
+                   IF LANC-TIPO = 'D' AND RAZAO-VALOR > CLIENTE-SALDO
+                       DISPLAY "Saldo insuficiente. Lancamento negado."
+                   ELSE
+                       IF LANC-TIPO = 'D'
+                           SUBTRACT RAZAO-VALOR FROM CLIENTE-SALDO
+                       ELSE
+                           ADD RAZAO-VALOR TO CLIENTE-SALDO
+                       END-IF
+                       REWRITE CLIENTE-REGISTRO
+                           INVALID KEY
+                               DISPLAY "Falha ao registrar lancamento."
+                           NOT INVALID KEY
+                               DISPLAY "Lancamento registrado."
+                               MOVE CLIENTE-COD TO RAZAO-COD
+                               MOVE LANC-TIPO TO RAZAO-TIPO
+                               MOVE LANC-MOTIVO TO RAZAO-MOTIVO
+                               MOVE CLIENTE-SALDO TO RAZAO-SALDO-NOVO
+                               PERFORM REGISTRAR-RAZAO
+                               MOVE "LANCAMENTO" TO AUD-OPERACAO
+                               MOVE CLIENTE-COD TO AUD-COD
+                               MOVE CLIENTE-NOME TO AUD-NOME-ANTIGO
+                               MOVE RAZAO-SALDO-ANTERIOR
+                                   TO AUD-SALDO-ANTIGO
+                               MOVE CLIENTE-NOME TO AUD-NOME-NOVO
+                               MOVE CLIENTE-SALDO TO AUD-SALDO-NOVO
+                               PERFORM REGISTRAR-AUDITORIA
+                       END-REWRITE
+                   END-IF
+           END-READ
+           CLOSE CLIENTES.
+
+       REGISTRAR-RAZAO.
+           OPEN EXTEND RAZAO
+           IF RAZAO-STATUS = '35'
+               OPEN OUTPUT RAZAO
+           END-IF
+           ACCEPT AUD-DATA FROM DATE YYYYMMDD
+           ACCEPT AUD-HORA FROM TIME
+           STRING AUD-DATA DELIMITED BY SIZE
+                  AUD-HORA DELIMITED BY SIZE
+                  INTO RAZAO-DATA-HORA
+           WRITE RAZAO-REGISTRO
+           CLOSE RAZAO.
